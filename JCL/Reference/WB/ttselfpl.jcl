@@ -0,0 +1,36 @@
+//TTSELFPL JOB (ACCTNO),'TTT SELF PLAY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//* RUNS TICTACTOE UNATTENDED SO THE COMPUTER PLAYS BOTH SIDES -
+//* USED TO STRESS-TEST GET-WINNER AND DO-COMPUTERS-TURN OVERNIGHT
+//* INSTEAD OF PLAYING THROUGH TEST CASES BY HAND AT A CONSOLE.
+//* RESULTS LAND IN GAMELOG AND THE SCOREBOARD LIKE ANY OTHER GAME.
+//*
+//* PARM CARD LAYOUT (SEE TTBATCH DD BELOW):
+//*   COLS  1- 4   NUMBER OF GAMES TO PLAY
+//*   COL   6      DIFFICULTY  (1=EASY, 2=HARD)
+//*   COL   8      BOARD SIZE  (3, 4, OR 5)
+//*
+//CTLCARD  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+0100 2 3
+/*
+//SYSUT2   DD   DSN=&&TTBATCH,DISP=(NEW,PASS),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=800)
+//*
+//PLAY     EXEC PGM=TICTACTOE
+//STEPLIB  DD   DSN=QCCODERS.TICTACTOE.LOADLIB,DISP=SHR
+//TTBATCH  DD   DSN=&&TTBATCH,DISP=(OLD,DELETE)
+//GAMELOG  DD   DSN=QCCODERS.TICTACTOE.GAMELOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=4700)
+//GAMETXN  DD   DSN=&&GAMETXN,DISP=(NEW,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=15,BLKSIZE=1500)
+//SCOREBRD DD   DSN=QCCODERS.TICTACTOE.SCOREBRD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
