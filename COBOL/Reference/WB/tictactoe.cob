@@ -1,22 +1,192 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TICTACTOE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Permanent history of completed games; one line per game.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAMELOG-STATUS.
+
+      * Move-by-move transaction log for crash/restart recovery. Holds
+      * the moves of whatever game is currently in progress; cleared
+      * when a game finishes normally, so a non-empty file at startup
+      * means the last game never finished.
+           SELECT GAMETXN-FILE ASSIGN TO "GAMETXN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAMETXN-STATUS.
+
+      * Running win/loss/draw totals, carried over from one run of the
+      * program to the next. Rewritten in full after every game, same
+      * as GAMETXN-FILE is rewritten whole rather than updated in place.
+           SELECT SCOREBOARD-FILE ASSIGN TO "SCOREBRD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCOREBOARD-STATUS.
+
+      * Control card for an unattended batch run; only present when a
+      * JCL job supplies one ahead of time. Its presence at startup is
+      * what puts the program into self-play mode.
+           SELECT BATCH-CONTROL-FILE ASSIGN TO "TTBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+       01  GAMELOG-RECORD.
+           05 GL-DATE PIC X(10).
+           05 FILLER PIC X.
+           05 GL-TIME PIC X(8).
+           05 FILLER PIC X.
+           05 GL-WINNER PIC X.
+           05 FILLER PIC X.
+           05 GL-MOVES PIC 9(3).
+           05 FILLER PIC X.
+           05 GL-PLAYER-X PIC X(10).
+           05 FILLER PIC X.
+           05 GL-PLAYER-O PIC X(10).
+
+       FD  GAMETXN-FILE.
+       01  GAMETXN-RECORD.
+           05 TXN-MOVE-NUM PIC 9(3).
+           05 FILLER PIC X.
+           05 TXN-PLAYER PIC X.
+           05 FILLER PIC X.
+           05 TXN-X PIC 9.
+           05 FILLER PIC X.
+           05 TXN-Y PIC 9.
+           05 FILLER PIC X.
+      * Game settings in effect when this move was made, so a game
+      * recovered after an interruption resumes under the same rules it
+      * started with instead of silently defaulting.
+           05 TXN-GAME-MODE PIC 9.
+           05 FILLER PIC X.
+           05 TXN-DIFFICULTY PIC 9.
+           05 FILLER PIC X.
+           05 TXN-BOARD-SIZE PIC 9.
+
+       FD  SCOREBOARD-FILE.
+       01  SCOREBOARD-RECORD.
+           05 SB-X-WINS PIC 9(6).
+           05 FILLER PIC X.
+           05 SB-O-WINS PIC 9(6).
+           05 FILLER PIC X.
+           05 SB-DRAWS PIC 9(6).
+
+       FD  BATCH-CONTROL-FILE.
+       01  BATCH-CONTROL-RECORD.
+           05 BC-GAME-COUNT PIC 9(4).
+           05 FILLER PIC X.
+           05 BC-DIFFICULTY PIC 9.
+           05 FILLER PIC X.
+           05 BC-BOARD-SIZE PIC 9.
        WORKING-STORAGE SECTION.
-      * Tic-Tac-Toe game board; COLUMN and CELL are keywords, so shorten
+      * File status for the permanent game history; "00" on the initial
+      * OPEN EXTEND means GAMELOG.DAT already existed, "35" means this
+      * is a fresh install and it still needs to be created.
+           01 GAMELOG-STATUS PIC XX.
+
+      * File status for the transaction log; "00" means the last I-O
+      * worked, anything else (including end-of-file) stops the replay.
+           01 GAMETXN-STATUS PIC XX.
+
+      * File status for the scoreboard file; "00" on OPEN INPUT means a
+      * scoreboard from an earlier run was found and loaded.
+           01 SCOREBOARD-STATUS PIC XX.
+
+      * Running win/loss/draw totals across all sessions, loaded from
+      * SCOREBOARD-FILE at startup and rewritten after every game.
+           01 TOTAL-X-WINS PIC 9(6) VALUE 0.
+           01 TOTAL-O-WINS PIC 9(6) VALUE 0.
+           01 TOTAL-DRAWS PIC 9(6) VALUE 0.
+
+      * File status for the batch control card, and whether one was
+      * found at startup.
+           01 BATCH-STATUS PIC XX.
+           01 BATCH-MODE PIC X VALUE "N".
+               88 SELF-PLAY-BATCH VALUE "Y".
+           01 BATCH-GAME-COUNT PIC 9(4) VALUE 0.
+           01 BATCH-GAME-NUM PIC 9(4).
+
+      * Mark 'DO-COMPUTERS-TURN' is playing this turn; always "O" for
+      * an interactive game, but alternates between "X" and "O" in
+      * batch mode, where the computer plays both sides.
+           01 COMPUTER-MARK PIC X VALUE "O".
+
+      * Who's sitting at each mark, tagged onto the GAMELOG record so
+      * TTREPORT can total wins/losses/draws by player instead of just
+      * by mark. Not carried in the transaction log, so a game resumed
+      * after an interruption logs as UNKNOWN for both players even
+      * though the game mode, difficulty, and board size it was started
+      * with are all restored correctly.
+           01 PLAYER-X-ID PIC X(10) VALUE "UNKNOWN".
+           01 PLAYER-O-ID PIC X(10) VALUE "UNKNOWN".
+           01 PLAYER-ID-INPUT PIC X(10).
+
+      * Whose turn it is. Tracked explicitly (rather than inferred from
+      * MOVE-COUNT) so a recovered game can pick up with the right
+      * player without replaying through MAIN's normal flow.
+           01 CURRENT-PLAYER PIC X VALUE "X".
+
+      * Set by CHECK-FOR-RESTART when a prior game was interrupted
+      * mid-play; tells MAIN to resume from the recovered BOARD instead
+      * of calling INIT-BOARD for the first game of this run.
+           01 RESTART-PENDING PIC X VALUE "N".
+
+      * Number of moves made so far in the current game; logged to
+      * GAMELOG when the game ends.
+           01 MOVE-COUNT PIC 9(3) VALUE 0.
+
+      * Computer opponent difficulty, chosen fresh for each new game.
+           01 DIFFICULTY PIC 9 VALUE 1.
+               88 EASY-MODE VALUE 1.
+               88 HARD-MODE VALUE 2.
+           01 DIFFICULTY-INPUT PIC X.
+
+      * Whether the console player takes on the computer or a second
+      * human takes O's turns.
+           01 GAME-MODE PIC 9 VALUE 1.
+               88 ONE-PLAYER VALUE 1.
+               88 TWO-PLAYER VALUE 2.
+           01 GAME-MODE-INPUT PIC X.
+
+      * Board dimension (3, 4, or 5) and how many marks in a row are
+      * needed to win on it; straight tic-tac-toe rules only make sense
+      * up to 3x3, so bigger boards need a bigger win requirement too.
+      * Both are chosen fresh for each new game, same as DIFFICULTY.
+           01 BOARD-SIZE PIC 9 VALUE 3.
+               88 SMALL-BOARD VALUE 3.
+               88 MEDIUM-BOARD VALUE 4.
+               88 LARGE-BOARD VALUE 5.
+           01 BOARD-SIZE-INPUT PIC X.
+           01 WIN-LENGTH PIC 9 VALUE 3.
+
+      * The largest coordinate that's valid on the current board.
+           01 MAX-COORD PIC 9.
+
+      * Tic-Tac-Toe game board; COLUMN and CELL are keywords, so shorten.
+      * Sized for the largest supported board; BOARD-SIZE controls how
+      * much of it is actually in play.
            01 BOARD.
-               05 COLUM OCCURS 3 TIMES.
-                   10 CEL PIC X OCCURS 3 TIMES.
+               05 COLUM OCCURS 5 TIMES.
+                   10 CEL PIC X OCCURS 5 TIMES.
 
-      * User coordinate input
-           01 COORD-INPUT PIC XXX.
+      * User coordinate input. Wider than the 'x,y' it holds so leading
+      * and trailing spaces can be trimmed off before it's parsed.
+           01 COORD-INPUT PIC X(10).
+           01 COORD-INPUT-TRIMMED PIC X(10).
 
       * Parsed coordinates
            01 COORDINATES.
                05 X-COORD PIC 9.
                05 Y-COORD PIC 9.
 
-      * Error flag for input validation
+      * Error flag for input validation; distinct values give the player
+      * a specific, actionable message instead of one generic one.
            01 INPUT-ERROR PIC 9.
+               88 VALID-INPUT VALUE 0.
+               88 ERR-MISSING-COMMA VALUE 1.
+               88 ERR-NON-NUMERIC VALUE 2.
+               88 ERR-OUT-OF-RANGE VALUE 3.
 
       * Check whether the user input anything at the new game prompt
            01 CONTINUE-INPUT PIC X.
@@ -39,99 +209,373 @@
            IF FUNCTION RANDOM(CURRENT-MILLISECONDS) = 0
                MOVE " " TO WINNER
            END-IF.
-           PERFORM MAIN.
+
+           PERFORM LOAD-SCOREBOARD.
+           PERFORM CHECK-BATCH-MODE.
+
+           PERFORM OPEN-GAMELOG.
+           IF SELF-PLAY-BATCH
+               PERFORM RUN-BATCH-GAMES
+           ELSE
+               PERFORM MAIN
+           END-IF.
+           CLOSE GAMELOG-FILE.
            GOBACK.
 
+      * GAMELOG.DAT may not exist yet on a fresh install; OPEN EXTEND
+      * alone aborts the run in that case, so create the file first
+      * (same OPEN OUTPUT + CLOSE trick CLEAR-TRANSACTION-LOG uses) and
+      * then open it for real.
+           OPEN-GAMELOG.
+           OPEN EXTEND GAMELOG-FILE
+           IF GAMELOG-STATUS NOT = "00"
+               OPEN OUTPUT GAMELOG-FILE
+               CLOSE GAMELOG-FILE
+               OPEN EXTEND GAMELOG-FILE
+           END-IF.
+
+      * A TTBATCH.DAT control record, if present at startup, means this
+      * is an unattended run driven by a JCL job rather than a console
+      * session: no ACCEPTs are issued, both sides are played by
+      * 'DO-COMPUTERS-TURN', and the requested number of games are
+      * logged to GAMELOG without stopping for "play again".
+           CHECK-BATCH-MODE.
+           MOVE "N" TO BATCH-MODE
+           OPEN INPUT BATCH-CONTROL-FILE
+           IF BATCH-STATUS = "00"
+               READ BATCH-CONTROL-FILE
+               IF BATCH-STATUS = "00"
+                   MOVE "Y" TO BATCH-MODE
+                   MOVE BC-GAME-COUNT TO BATCH-GAME-COUNT
+                   MOVE BC-DIFFICULTY TO DIFFICULTY
+                   MOVE BC-BOARD-SIZE TO BOARD-SIZE
+                   MOVE BOARD-SIZE TO WIN-LENGTH
+               END-IF
+           END-IF
+           CLOSE BATCH-CONTROL-FILE.
+
+           RUN-BATCH-GAMES.
+           PERFORM PLAY-BATCH-GAME VARYING BATCH-GAME-NUM FROM 1 BY 1
+               UNTIL BATCH-GAME-NUM > BATCH-GAME-COUNT
+           DISPLAY "Batch self-play complete - " BATCH-GAME-COUNT
+               " game(s) logged to GAMELOG.DAT.".
+
+           PLAY-BATCH-GAME.
+           MOVE "BATCH" TO PLAYER-X-ID
+           MOVE "BATCH" TO PLAYER-O-ID
+           PERFORM INIT-BOARD
+           PERFORM CLEAR-TRANSACTION-LOG
+           PERFORM WITH TEST AFTER UNTIL WINNER IS NOT = " "
+               MOVE CURRENT-PLAYER TO COMPUTER-MARK
+               CALL 'DO-COMPUTERS-TURN' USING BOARD, BOARD-SIZE,
+                   WIN-LENGTH, DIFFICULTY, COMPUTER-MARK, X-COORD,
+                   Y-COORD
+               PERFORM APPLY-CURRENT-PLAYER-MOVE
+           END-PERFORM
+           PERFORM CLEAR-TRANSACTION-LOG
+           PERFORM WRITE-GAMELOG-RECORD
+           PERFORM UPDATE-SCOREBOARD.
+
+           WRITE-GAMELOG-RECORD.
+           MOVE SPACES TO GAMELOG-RECORD
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-DATA
+           STRING CURRENT-DATE-DATA(5:2) "/" CURRENT-DATE-DATA(7:2)
+      -        "/" CURRENT-DATE-DATA(1:4) DELIMITED BY SIZE
+               INTO GL-DATE
+           STRING CURRENT-DATE-DATA(9:2) ":" CURRENT-DATE-DATA(11:2)
+      -        ":" CURRENT-DATE-DATA(13:2) DELIMITED BY SIZE
+               INTO GL-TIME
+           MOVE WINNER TO GL-WINNER
+           MOVE MOVE-COUNT TO GL-MOVES
+           MOVE PLAYER-X-ID TO GL-PLAYER-X
+           MOVE PLAYER-O-ID TO GL-PLAYER-O
+           WRITE GAMELOG-RECORD.
+
+           LOAD-SCOREBOARD.
+           MOVE 0 TO TOTAL-X-WINS
+           MOVE 0 TO TOTAL-O-WINS
+           MOVE 0 TO TOTAL-DRAWS
+           OPEN INPUT SCOREBOARD-FILE
+           IF SCOREBOARD-STATUS = "00"
+               READ SCOREBOARD-FILE
+               IF SCOREBOARD-STATUS = "00"
+                   MOVE SB-X-WINS TO TOTAL-X-WINS
+                   MOVE SB-O-WINS TO TOTAL-O-WINS
+                   MOVE SB-DRAWS TO TOTAL-DRAWS
+               END-IF
+           END-IF
+           CLOSE SCOREBOARD-FILE.
+
+           UPDATE-SCOREBOARD.
+           EVALUATE WINNER
+               WHEN "X"
+                   ADD 1 TO TOTAL-X-WINS
+               WHEN "O"
+                   ADD 1 TO TOTAL-O-WINS
+               WHEN "Z"
+                   ADD 1 TO TOTAL-DRAWS
+           END-EVALUATE
+           MOVE SPACES TO SCOREBOARD-RECORD
+           MOVE TOTAL-X-WINS TO SB-X-WINS
+           MOVE TOTAL-O-WINS TO SB-O-WINS
+           MOVE TOTAL-DRAWS TO SB-DRAWS
+           OPEN OUTPUT SCOREBOARD-FILE
+           WRITE SCOREBOARD-RECORD
+           CLOSE SCOREBOARD-FILE.
+
+           CHECK-FOR-RESTART.
+           MOVE SPACES TO BOARD
+           MOVE 0 TO MOVE-COUNT
+           MOVE "X" TO CURRENT-PLAYER
+           MOVE "N" TO RESTART-PENDING
+           OPEN INPUT GAMETXN-FILE
+           IF GAMETXN-STATUS = "00"
+               READ GAMETXN-FILE
+               PERFORM WITH TEST BEFORE UNTIL GAMETXN-STATUS NOT = "00"
+                   MOVE TXN-PLAYER TO CEL(TXN-Y, TXN-X)
+                   ADD 1 TO MOVE-COUNT
+                   MOVE TXN-GAME-MODE TO GAME-MODE
+                   MOVE TXN-DIFFICULTY TO DIFFICULTY
+                   MOVE TXN-BOARD-SIZE TO BOARD-SIZE
+                   MOVE TXN-BOARD-SIZE TO WIN-LENGTH
+                   IF TXN-PLAYER = "X"
+                       MOVE "O" TO CURRENT-PLAYER
+                   ELSE
+                       MOVE "X" TO CURRENT-PLAYER
+                   END-IF
+                   READ GAMETXN-FILE
+               END-PERFORM
+               CLOSE GAMETXN-FILE
+               IF MOVE-COUNT > 0
+                   MOVE "Y" TO RESTART-PENDING
+                   CALL 'GET-WINNER' USING BOARD, BOARD-SIZE,
+                       WIN-LENGTH, WINNER
+                   DISPLAY " "
+                   DISPLAY "The previous game was interrupted before it 
+      -                "finished; resuming from the log."
+               END-IF
+           ELSE
+               CLOSE GAMETXN-FILE
+           END-IF.
+
+           LOG-TRANSACTION.
+           OPEN EXTEND GAMETXN-FILE
+           IF GAMETXN-STATUS NOT = "00"
+               OPEN OUTPUT GAMETXN-FILE
+               CLOSE GAMETXN-FILE
+               OPEN EXTEND GAMETXN-FILE
+           END-IF
+           WRITE GAMETXN-RECORD
+           CLOSE GAMETXN-FILE.
+
+           CLEAR-TRANSACTION-LOG.
+           OPEN OUTPUT GAMETXN-FILE
+           CLOSE GAMETXN-FILE.
+
            PRINT-BOARD.
-           PERFORM VARYING Y-COORD FROM 1 BY 1 UNTIL Y-COORD > 3
-               PERFORM VARYING X-COORD FROM 1 BY 1 UNTIL X-COORD > 3
+           PERFORM VARYING Y-COORD FROM 1 BY 1
+               UNTIL Y-COORD > BOARD-SIZE
+               PERFORM VARYING X-COORD FROM 1 BY 1
+                   UNTIL X-COORD > BOARD-SIZE
                    DISPLAY CEL(Y-COORD, X-COORD) WITH NO ADVANCING
-                   IF X-COORD < 3
+                   IF X-COORD < BOARD-SIZE
                        DISPLAY "|" WITH NO ADVANCING
                    ELSE
                        DISPLAY " "
                    END-IF
                END-PERFORM
 
-               IF Y-COORD < 3
-                   DISPLAY "-+-+-"
+               IF Y-COORD < BOARD-SIZE
+                   PERFORM PRINT-BOARD-SEPARATOR
                END-IF
            END-PERFORM.
 
+           PRINT-BOARD-SEPARATOR.
+           PERFORM VARYING X-COORD FROM 1 BY 1
+               UNTIL X-COORD > BOARD-SIZE
+               DISPLAY "-" WITH NO ADVANCING
+               IF X-COORD < BOARD-SIZE
+                   DISPLAY "+" WITH NO ADVANCING
+               END-IF
+           END-PERFORM
+           DISPLAY " ".
+
            INIT-BOARD.
            MOVE " " TO WINNER
-           MOVE SPACES TO BOARD.
-        
+           MOVE SPACES TO BOARD
+           MOVE 0 TO MOVE-COUNT
+           MOVE "X" TO CURRENT-PLAYER.
+
+           VALIDATE-COORD-INPUT.
+           MOVE 0 TO INPUT-ERROR
+           COMPUTE MAX-COORD = BOARD-SIZE - 1
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(COORD-INPUT))
+               TO COORD-INPUT-TRIMMED
+
+           IF COORD-INPUT-TRIMMED(2:1) IS NOT = ","
+               MOVE 1 TO INPUT-ERROR
+           ELSE IF COORD-INPUT-TRIMMED(1:1) IS NOT NUMERIC OR
+                   COORD-INPUT-TRIMMED(3:1) IS NOT NUMERIC
+               MOVE 2 TO INPUT-ERROR
+           ELSE
+               MOVE COORD-INPUT-TRIMMED(1:1) TO X-COORD
+               MOVE COORD-INPUT-TRIMMED(3:1) TO Y-COORD
+               IF X-COORD > MAX-COORD OR Y-COORD > MAX-COORD
+                   MOVE 3 TO INPUT-ERROR
+               ELSE
+                   COMPUTE X-COORD = X-COORD + 1
+                   COMPUTE Y-COORD = Y-COORD + 1
+               END-IF
+           END-IF.
+
+           DISPLAY-INPUT-ERROR.
+           EVALUATE TRUE
+               WHEN ERR-MISSING-COMMA
+                   DISPLAY "Invalid input! Expected a comma between the 
+      -                "two coordinates, like '1,2'."
+               WHEN ERR-NON-NUMERIC
+                   DISPLAY "Invalid input! Both coordinates must be digi
+      -                "ts from 0-9."
+               WHEN ERR-OUT-OF-RANGE
+                   DISPLAY "Invalid input! Coordinates are out of range 
+      -                "(must be 0-" MAX-COORD ")."
+               WHEN OTHER
+                   DISPLAY "Invalid input! Try again."
+           END-EVALUATE.
+
+           APPLY-CURRENT-PLAYER-MOVE.
+           MOVE CURRENT-PLAYER TO CEL(Y-COORD, X-COORD)
+           ADD 1 TO MOVE-COUNT
+           MOVE SPACES TO GAMETXN-RECORD
+           MOVE MOVE-COUNT TO TXN-MOVE-NUM
+           MOVE CURRENT-PLAYER TO TXN-PLAYER
+           MOVE X-COORD TO TXN-X
+           MOVE Y-COORD TO TXN-Y
+           MOVE GAME-MODE TO TXN-GAME-MODE
+           MOVE DIFFICULTY TO TXN-DIFFICULTY
+           MOVE BOARD-SIZE TO TXN-BOARD-SIZE
+           PERFORM LOG-TRANSACTION
+           CALL 'GET-WINNER' USING BOARD, BOARD-SIZE, WIN-LENGTH, WINNER
+           IF CURRENT-PLAYER = "X"
+               MOVE "O" TO CURRENT-PLAYER
+           ELSE
+               MOVE "X" TO CURRENT-PLAYER
+           END-IF.
+
            MAIN.
+           PERFORM CHECK-FOR-RESTART
            PERFORM WITH TEST AFTER UNTIL CONTINUE-INPUT IS NOT = " "
                DISPLAY "Welcome to QC Coders' Tic Tac Toe! You're 'X' an
       -        "d you'll go first."
-               PERFORM INIT-BOARD
+               IF RESTART-PENDING = "Y"
+                   MOVE "N" TO RESTART-PENDING
+                   IF ONE-PLAYER AND CURRENT-PLAYER = "O"
+                       DISPLAY " "
+                       DISPLAY "Computer is taking its turn..."
+                       MOVE "O" TO COMPUTER-MARK
+                       CALL 'DO-COMPUTERS-TURN' USING BOARD, BOARD-SIZE,
+                           WIN-LENGTH, DIFFICULTY, COMPUTER-MARK,
+                           X-COORD, Y-COORD
+                       PERFORM APPLY-CURRENT-PLAYER-MOVE
+                   END-IF
+               ELSE
+                   DISPLAY "Select a difficulty - 1=Easy, 2=Hard: "
+      -                WITH NO ADVANCING
+                   ACCEPT DIFFICULTY-INPUT FROM CONSOLE
+                   MOVE 1 TO DIFFICULTY
+                   IF DIFFICULTY-INPUT = "2"
+                       MOVE 2 TO DIFFICULTY
+                   END-IF
+                   DISPLAY "Select game mode - 1=vs Computer, 2=Two Play
+      -                "er: " WITH NO ADVANCING
+                   ACCEPT GAME-MODE-INPUT FROM CONSOLE
+                   MOVE 1 TO GAME-MODE
+                   IF GAME-MODE-INPUT = "2"
+                       MOVE 2 TO GAME-MODE
+                   END-IF
+                   DISPLAY "Select a board size - 1=3x3, 2=4x4, 3=5x5: "
+                       WITH NO ADVANCING
+                   ACCEPT BOARD-SIZE-INPUT FROM CONSOLE
+                   MOVE 3 TO BOARD-SIZE
+                   IF BOARD-SIZE-INPUT = "2"
+                       MOVE 4 TO BOARD-SIZE
+                   END-IF
+                   IF BOARD-SIZE-INPUT = "3"
+                       MOVE 5 TO BOARD-SIZE
+                   END-IF
+                   MOVE BOARD-SIZE TO WIN-LENGTH
+
+                   DISPLAY "Enter a name or badge number for Player X: "
+                       WITH NO ADVANCING
+                   ACCEPT PLAYER-ID-INPUT FROM CONSOLE
+                   MOVE PLAYER-ID-INPUT TO PLAYER-X-ID
+                   IF TWO-PLAYER
+                       DISPLAY "Enter a name or badge number for Player 
+      -                    "O: " WITH NO ADVANCING
+                       ACCEPT PLAYER-ID-INPUT FROM CONSOLE
+                       MOVE PLAYER-ID-INPUT TO PLAYER-O-ID
+                   ELSE
+                       MOVE "COMPUTER" TO PLAYER-O-ID
+                   END-IF
+
+                   PERFORM INIT-BOARD
+               END-IF
                PERFORM WITH TEST AFTER UNTIL WINNER IS NOT = " "
                    DISPLAY " "
                    DISPLAY "Here's the current board:"
                    DISPLAY " "
                    PERFORM PRINT-BOARD
                    DISPLAY " "
-                   DISPLAY "Enter your choice in the format 'x,y' (zero 
-      -            "based, left to right, top to bottom): "
-                   DISPLAY " "
-
-                   ACCEPT COORD-INPUT FROM CONSOLE
-
-                   MOVE 0 TO INPUT-ERROR
-                   
-                   IF COORD-INPUT(2:1) IS NOT = ","
-                       MOVE 1 TO INPUT-ERROR
-                   END-IF
-
-                   IF COORD-INPUT(1:1) IS ALPHABETIC
-                       MOVE 1 TO INPUT-ERROR
-                   ELSE
-                       MOVE COORD-INPUT(1:1) TO X-COORD
-                   END-IF
 
-                   IF COORD-INPUT(3:1) IS ALPHABETIC
-                       MOVE 1 TO INPUT-ERROR
-                   ELSE
-                       MOVE COORD-INPUT(3:1) TO Y-COORD
-                   END-IF
+                   IF TWO-PLAYER OR CURRENT-PLAYER = "X"
+                       DISPLAY "Player " CURRENT-PLAYER ", enter your ch
+      -                    "oice in the format 'x,y' (zero based, left t
+      -                    "o right, top to bottom): "
+                       DISPLAY " "
 
-                   IF X-COORD > 2 OR Y-COORD > 2
-                       MOVE 1 TO INPUT-ERROR
-                   ELSE
-                       COMPUTE X-COORD = X-COORD + 1
-                       COMPUTE Y-COORD = Y-COORD + 1
-                   END-IF
+                       ACCEPT COORD-INPUT FROM CONSOLE
+                       PERFORM VALIDATE-COORD-INPUT
 
-                   IF INPUT-ERROR = 1
-                       DISPLAY "Invalid input! Try again."
-                   ELSE IF CEL(Y-COORD, X-COORD) IS NOT = " "
-                       DISPLAY "That cell is already selected."
-                   ELSE
-                       MOVE "X" TO CEL(Y-COORD, X-COORD)
-                       CALL 'GET-WINNER' USING BOARD, WINNER
-                       IF WINNER = " "
-                           DISPLAY " "
-                           DISPLAY "Computer is taking its turn..."
-                           CALL 'DO-COMPUTERS-TURN' USING BOARD
-                           CALL 'GET-WINNER' USING BOARD, WINNER
+                       IF INPUT-ERROR NOT = 0
+                           PERFORM DISPLAY-INPUT-ERROR
+                       ELSE IF CEL(Y-COORD, X-COORD) IS NOT = " "
+                           DISPLAY "That cell is already selected."
+                       ELSE
+                           PERFORM APPLY-CURRENT-PLAYER-MOVE
                        END-IF
+                   ELSE
+                       DISPLAY " "
+                       DISPLAY "Computer is taking its turn..."
+                       MOVE "O" TO COMPUTER-MARK
+                       CALL 'DO-COMPUTERS-TURN' USING BOARD, BOARD-SIZE,
+                           WIN-LENGTH, DIFFICULTY, COMPUTER-MARK,
+                           X-COORD, Y-COORD
+                       PERFORM APPLY-CURRENT-PLAYER-MOVE
                    END-IF
 
                    END-PERFORM
+               PERFORM CLEAR-TRANSACTION-LOG
                DISPLAY " "
-               IF WINNER = "Z"
-                   DISPLAY "The game was a draw!"
-               ELSE IF WINNER = "X"
-                   DISPLAY "You're the winner!"
-               ELSE
-                   DISPLAY "The computer is the winner!"
-               END-IF   
+               EVALUATE TRUE
+                   WHEN WINNER = "Z"
+                       DISPLAY "The game was a draw!"
+                   WHEN TWO-PLAYER
+                       DISPLAY "Player " WINNER " is the winner!"
+                   WHEN WINNER = "X"
+                       DISPLAY "You're the winner!"
+                   WHEN OTHER
+                       DISPLAY "The computer is the winner!"
+               END-EVALUATE
                DISPLAY "Here's the final board:"
-               DISPLAY " " 
+               DISPLAY " "
                PERFORM PRINT-BOARD
                DISPLAY " "
+
+               PERFORM WRITE-GAMELOG-RECORD
+               PERFORM UPDATE-SCOREBOARD
+               DISPLAY " "
+               DISPLAY "Scoreboard - X: " TOTAL-X-WINS
+                   " O: " TOTAL-O-WINS " Draws: " TOTAL-DRAWS
                DISPLAY " "
                DISPLAY "Press Enter to play again or x + Enter to exit."
                ACCEPT CONTINUE-INPUT FROM CONSOLE
@@ -139,34 +583,118 @@
 
        END PROGRAM TICTACTOE.
 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERATE-COMBOS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Row/column being laid out into the combo table.
+           01 GROW PIC 9.
+           01 GCOL PIC 9.
+       LINKAGE SECTION.
+      * How big the board in play actually is; a win needs a full row,
+      * column, or diagonal of this length.
+           01 BOARD-SIZE PIC 9.
+
+      * Combos are encoded as X1, Y1, X2, Y2, ... (one pair per cell in
+      * the line); sized for the largest supported board (5x5, which
+      * has 5 rows + 5 columns + 2 diagonals = 12 combos of 5 cells
+      * each). COBOL indices are one-based; compensate for that here.
+           01 COMBOS.
+               05 COMBO OCCURS 12 TIMES INDEXED BY CBIDX.
+                   10 CELL-COORDS OCCURS 5 TIMES INDEXED BY CLIDX.
+                       15 X-COORD PIC 9.
+                       15 Y-COORD PIC 9.
+
+      * How many of the COMBO entries above are actually populated.
+           01 COMBO-COUNT PIC 99.
+       PROCEDURE DIVISION USING BOARD-SIZE, COMBOS, COMBO-COUNT.
+           MOVE 0 TO COMBO-COUNT
+
+      * One combo per row.
+           PERFORM VARYING GROW FROM 1 BY 1 UNTIL GROW > BOARD-SIZE
+               ADD 1 TO COMBO-COUNT
+               PERFORM VARYING GCOL FROM 1 BY 1 UNTIL GCOL > BOARD-SIZE
+                   MOVE GCOL TO X-COORD(COMBO-COUNT, GCOL)
+                   MOVE GROW TO Y-COORD(COMBO-COUNT, GCOL)
+               END-PERFORM
+           END-PERFORM
+
+      * One combo per column.
+           PERFORM VARYING GCOL FROM 1 BY 1 UNTIL GCOL > BOARD-SIZE
+               ADD 1 TO COMBO-COUNT
+               PERFORM VARYING GROW FROM 1 BY 1 UNTIL GROW > BOARD-SIZE
+                   MOVE GCOL TO X-COORD(COMBO-COUNT, GROW)
+                   MOVE GROW TO Y-COORD(COMBO-COUNT, GROW)
+               END-PERFORM
+           END-PERFORM
+
+      * Top-left to bottom-right diagonal.
+           ADD 1 TO COMBO-COUNT
+           PERFORM VARYING GROW FROM 1 BY 1 UNTIL GROW > BOARD-SIZE
+               MOVE GROW TO X-COORD(COMBO-COUNT, GROW)
+               MOVE GROW TO Y-COORD(COMBO-COUNT, GROW)
+           END-PERFORM
+
+      * Top-right to bottom-left diagonal.
+           ADD 1 TO COMBO-COUNT
+           PERFORM VARYING GROW FROM 1 BY 1 UNTIL GROW > BOARD-SIZE
+               COMPUTE GCOL = BOARD-SIZE - GROW + 1
+               MOVE GCOL TO X-COORD(COMBO-COUNT, GROW)
+               MOVE GROW TO Y-COORD(COMBO-COUNT, GROW)
+           END-PERFORM
+           GOBACK.
+       END PROGRAM GENERATE-COMBOS.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GET-WINNER.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      * Combos are encoded as X1, Y1, X2, Y2, X3, Y3 (6 digits each)
-      * COBOL indices are one-based; compensate for that here 
-       01 COMBOS VALUE "111213212223313233112131122232132333112233312213
-      -    "".
-           05 COMBO OCCURS 8 TIMES INDEXED BY CBIDX.
-               10 CELL-COORDS OCCURS 3 TIMES INDEXED BY CLIDX.
+      * Winning-combination table, built fresh for the board size in
+      * play by 'GENERATE-COMBOS'.
+       01 COMBOS.
+           05 COMBO OCCURS 12 TIMES INDEXED BY CBIDX.
+               10 CELL-COORDS OCCURS 5 TIMES INDEXED BY CLIDX.
                    15 X-COORD PIC 9.
                    15 Y-COORD PIC 9.
-      * We don't need to access individual available cells, just confirm
-      * that one exists after calling 'GET-AVAILABLE-CELLS'
-       01 AVAILABLE-CELLS PIC 9(18) VALUE 0.
+       01 COMBO-COUNT PIC 99.
+
+       01 AVIDX PIC 99.
+       01 ANY-CELL-AVAILABLE PIC X VALUE "N".
 
-      * Look at the cells corresponding to a given combo
-       01 THIS-COMBO.
-           05 COMBO-ENTRY PIC X OCCURS 3 TIMES.
+      * The mark a combo's cells are being compared against, and how
+      * many of them matched it so far.
+       01 FIRST-MARK PIC X.
+       01 MATCH-COUNT PIC 9.
+       LOCAL-STORAGE SECTION.
+      * Cells 'GET-AVAILABLE-CELLS' found open; we don't care which ones,
+      * just whether any exist, so AVIDX above only needs to find one.
+      * Reset fresh every call (rather than carried in WORKING-STORAGE)
+      * so a stale entry from an earlier, less-full board can't make a
+      * now-full board look like it still has an open cell.
+       01 AVAILABLE-CELLS VALUE ZEROES.
+           05 AVAILABLE-CELL OCCURS 25 TIMES.
+               10 AVAILABLE-X PIC 9.
+               10 AVAILABLE-Y PIC 9.
        LINKAGE SECTION.
        01 BOARD.
-            05 COLUM OCCURS 3 TIMES.
-                10 CEL PIC X OCCURS 3 TIMES.
+            05 COLUM OCCURS 5 TIMES.
+                10 CEL PIC X OCCURS 5 TIMES.
+       01 BOARD-SIZE PIC 9.
+       01 WIN-LENGTH PIC 9.
        01 WINNER PIC X.
-       PROCEDURE DIVISION USING BOARD, WINNER.
-           PERFORM CHECK-COMBO VARYING CBIDX FROM 1 BY 1 UNTIL CBIDX = 9
-           CALL 'GET-AVAILABLE-CELLS' USING BOARD, AVAILABLE-CELLS.
-           IF AVAILABLE-CELLS = 0
+       PROCEDURE DIVISION USING BOARD, BOARD-SIZE, WIN-LENGTH, WINNER.
+           CALL 'GENERATE-COMBOS' USING BOARD-SIZE, COMBOS, COMBO-COUNT
+           PERFORM CHECK-COMBO VARYING CBIDX FROM 1 BY 1
+               UNTIL CBIDX > COMBO-COUNT
+           CALL 'GET-AVAILABLE-CELLS' USING BOARD, BOARD-SIZE,
+               AVAILABLE-CELLS.
+           MOVE "N" TO ANY-CELL-AVAILABLE
+           PERFORM VARYING AVIDX FROM 1 BY 1 UNTIL AVIDX > 25
+               IF AVAILABLE-X(AVIDX) > 0
+                   MOVE "Y" TO ANY-CELL-AVAILABLE
+               END-IF
+           END-PERFORM
+           IF ANY-CELL-AVAILABLE = "N"
                MOVE "Z" TO WINNER
            ELSE
                MOVE " " TO WINNER
@@ -174,17 +702,24 @@
            GOBACK.
 
            CHECK-COMBO.
-               PERFORM VARYING CLIDX FROM 1 BY 1 UNTIL CLIDX = 4
-                   MOVE CEL(Y-COORD(CBIDX, CLIDX), X-COORD(CBIDX, CLIDX)
-      -            ) TO COMBO-ENTRY(CLIDX)
-               END-PERFORM
-               IF COMBO-ENTRY(1) IS NOT = " " AND COMBO-ENTRY(1) = COMBO
-      -        -ENTRY(2) AND COMBO-ENTRY(2) = COMBO-ENTRY(3)
-                   MOVE COMBO-ENTRY(1) TO WINNER
-                   GOBACK
+               MOVE CEL(Y-COORD(CBIDX, 1), X-COORD(CBIDX, 1))
+                   TO FIRST-MARK
+               IF FIRST-MARK NOT = " "
+                   MOVE 1 TO MATCH-COUNT
+                   PERFORM VARYING CLIDX FROM 2 BY 1
+                       UNTIL CLIDX > WIN-LENGTH
+                       IF CEL(Y-COORD(CBIDX, CLIDX), X-COORD(CBIDX,
+      -                    CLIDX)) = FIRST-MARK
+                           ADD 1 TO MATCH-COUNT
+                       END-IF
+                   END-PERFORM
+                   IF MATCH-COUNT = WIN-LENGTH
+                       MOVE FIRST-MARK TO WINNER
+                       GOBACK
+                   END-IF
                END-IF.
        END PROGRAM GET-WINNER.
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GET-AVAILABLE-CELLS.
        DATA DIVISION.
@@ -193,18 +728,21 @@
            01 X-COORD PIC 9.
            01 Y-COORD PIC 9.
        LOCAL-STORAGE SECTION.
-           01 AVIDX PIC 9 VALUE 1.
+           01 AVIDX PIC 99 VALUE 1.
        LINKAGE SECTION.
            01 BOARD.
-               05 COLUM OCCURS 3 TIMES.
-                   10 CEL PIC X OCCURS 3 TIMES.
+               05 COLUM OCCURS 5 TIMES.
+                   10 CEL PIC X OCCURS 5 TIMES.
+           01 BOARD-SIZE PIC 9.
            01 AVAILABLE-CELLS.
-               05 AVAILABLE-CELL OCCURS 9 TIMES.
+               05 AVAILABLE-CELL OCCURS 25 TIMES.
                    10 AVAILABLE-X PIC 9.
                    10 AVAILABLE-Y PIC 9.
-       PROCEDURE DIVISION USING BOARD, AVAILABLE-CELLS.
-           PERFORM VARYING Y-COORD FROM 1 BY 1 UNTIL Y-COORD = 4
-               PERFORM VARYING X-COORD FROM 1 BY 1 UNTIL X-COORD = 4
+       PROCEDURE DIVISION USING BOARD, BOARD-SIZE, AVAILABLE-CELLS.
+           PERFORM VARYING Y-COORD FROM 1 BY 1
+               UNTIL Y-COORD > BOARD-SIZE
+               PERFORM VARYING X-COORD FROM 1 BY 1
+                   UNTIL X-COORD > BOARD-SIZE
                    IF CEL(Y-COORD, X-COORD) = " "
                        MOVE X-COORD TO AVAILABLE-X(AVIDX)
                        MOVE Y-COORD TO AVAILABLE-Y(AVIDX)
@@ -224,37 +762,123 @@
                05 SELECTED-X PIC 9.
                05 SELECTED-Y PIC 9.
       * Index used to count available cells
-           01 AVIDX PIC 9.
+           01 AVIDX PIC 99.
       * Index of the selected cell
-           01 SELIDX PIC 9.
-      
+           01 SELIDX PIC 99.
+
+      * Same winning-combination table GET-WINNER uses, so Hard mode can
+      * recognize a one-move-from-winning line the same way GET-WINNER
+      * recognizes a completed one. Built fresh for the board size in
+      * play by 'GENERATE-COMBOS'.
+       01 COMBOS.
+           05 COMBO OCCURS 12 TIMES INDEXED BY CBIDX.
+               10 CELL-COORDS OCCURS 5 TIMES INDEXED BY CLIDX.
+                   15 X-COORD PIC 9.
+                   15 Y-COORD PIC 9.
+       01 COMBO-COUNT PIC 99.
+
+      * Whether a tactical (winning or blocking) move was found, and
+      * the mark FIND-TACTICAL-MOVE is currently looking for.
+           01 TACTICAL-FOUND PIC X VALUE "N".
+           01 DESIRED-MARK PIC X.
+           01 TACTICAL-CELL-VALUE PIC X.
+           01 MARK-COUNT PIC 9.
+           01 BLANK-COUNT PIC 9.
+           01 BLANK-X PIC 9.
+           01 BLANK-Y PIC 9.
+
        LOCAL-STORAGE SECTION.
       * List of available cells. Allocate enough memory to hold the maxi
       * mum number of available cells.
            01 AVAILABLE-CELLS VALUE ZEROES.
-               05 AVAILABLE-CELL OCCURS 9 TIMES.
+               05 AVAILABLE-CELL OCCURS 25 TIMES.
                    10 AVAILABLE-X PIC 9.
                    10 AVAILABLE-Y PIC 9.
       * The actual number of available cells.
-           01 AVCOUNT PIC 9 VALUE 0.
+           01 AVCOUNT PIC 99 VALUE 0.
        LINKAGE SECTION.
            01 BOARD.
-               02 COLUM OCCURS 3 TIMES.
-                   03 CEL PIC X OCCURS 3 TIMES.
-       PROCEDURE DIVISION USING BOARD.
-           CALL 'GET-AVAILABLE-CELLS' USING BOARD, AVAILABLE-CELLS.
+               02 COLUM OCCURS 5 TIMES.
+                   03 CEL PIC X OCCURS 5 TIMES.
+           01 BOARD-SIZE PIC 9.
+           01 WIN-LENGTH PIC 9.
+      * 1=Easy (random placement), 2=Hard (blocks/wins on two-in-a-row).
+           01 DIFFICULTY PIC 9.
+               88 HARD-MODE VALUE 2.
+      * Which mark the computer is placing this turn; "O" for a normal
+      * human-vs-computer game, but either mark when self-playing both
+      * sides in batch mode.
+           01 TURN-MARK PIC X.
+      * Coordinates of the move the computer made, handed back to the
+      * caller so it can be appended to the transaction log.
+           01 SELECTED-X-OUT PIC 9.
+           01 SELECTED-Y-OUT PIC 9.
+       PROCEDURE DIVISION USING BOARD, BOARD-SIZE, WIN-LENGTH,
+           DIFFICULTY, TURN-MARK, SELECTED-X-OUT, SELECTED-Y-OUT.
+           CALL 'GET-AVAILABLE-CELLS' USING BOARD, BOARD-SIZE,
+               AVAILABLE-CELLS.
            PERFORM COUNT-AVAILABLE-CELLS.
-           COMPUTE SELIDX = FUNCTION RANDOM * AVCOUNT + 1.
-           MOVE AVAILABLE-X(SELIDX) TO SELECTED-X.
-           MOVE AVAILABLE-Y(SELIDX) TO SELECTED-Y.
-           MOVE "O" TO CEL(SELECTED-Y, SELECTED-X).
+
+           MOVE "N" TO TACTICAL-FOUND
+           IF HARD-MODE
+               CALL 'GENERATE-COMBOS' USING BOARD-SIZE, COMBOS,
+                   COMBO-COUNT
+      * First look for a move that wins outright, then one that blocks
+      * the opponent's two-in-a-row.
+               MOVE TURN-MARK TO DESIRED-MARK
+               PERFORM FIND-TACTICAL-MOVE
+               IF TACTICAL-FOUND NOT = "Y"
+                   IF TURN-MARK = "O"
+                       MOVE "X" TO DESIRED-MARK
+                   ELSE
+                       MOVE "O" TO DESIRED-MARK
+                   END-IF
+                   PERFORM FIND-TACTICAL-MOVE
+               END-IF
+           END-IF
+
+           IF TACTICAL-FOUND = "Y"
+               MOVE BLANK-X TO SELECTED-X
+               MOVE BLANK-Y TO SELECTED-Y
+           ELSE
+               COMPUTE SELIDX = FUNCTION RANDOM * AVCOUNT + 1
+               MOVE AVAILABLE-X(SELIDX) TO SELECTED-X
+               MOVE AVAILABLE-Y(SELIDX) TO SELECTED-Y
+           END-IF
+
+           MOVE TURN-MARK TO CEL(SELECTED-Y, SELECTED-X).
+           MOVE SELECTED-X TO SELECTED-X-OUT.
+           MOVE SELECTED-Y TO SELECTED-Y-OUT.
            GOBACK.
 
            COUNT-AVAILABLE-CELLS.
-               PERFORM WITH TEST AFTER VARYING AVIDX 
-               FROM 1 BY 1 UNTIL AVIDX = 9
+               PERFORM WITH TEST AFTER VARYING AVIDX
+               FROM 1 BY 1 UNTIL AVIDX = 25
                    IF AVAILABLE-X(AVIDX) > 0
                        COMPUTE AVCOUNT = AVCOUNT + 1
                    END-IF
                END-PERFORM.
+
+           FIND-TACTICAL-MOVE.
+               MOVE "N" TO TACTICAL-FOUND
+               PERFORM VARYING CBIDX FROM 1 BY 1
+               UNTIL CBIDX > COMBO-COUNT OR TACTICAL-FOUND = "Y"
+                   MOVE 0 TO MARK-COUNT
+                   MOVE 0 TO BLANK-COUNT
+                   PERFORM VARYING CLIDX FROM 1 BY 1
+                       UNTIL CLIDX > WIN-LENGTH
+                       MOVE CEL(Y-COORD(CBIDX, CLIDX), X-COORD(CBIDX,
+      -                    CLIDX)) TO TACTICAL-CELL-VALUE
+                       IF TACTICAL-CELL-VALUE = " "
+                           ADD 1 TO BLANK-COUNT
+                           MOVE X-COORD(CBIDX, CLIDX) TO BLANK-X
+                           MOVE Y-COORD(CBIDX, CLIDX) TO BLANK-Y
+                       ELSE IF TACTICAL-CELL-VALUE = DESIRED-MARK
+                           ADD 1 TO MARK-COUNT
+                       END-IF
+                   END-PERFORM
+                   IF BLANK-COUNT = 1 AND MARK-COUNT = WIN-LENGTH - 1
+                       MOVE "Y" TO TACTICAL-FOUND
+                   END-IF
+               END-PERFORM.
        END PROGRAM DO-COMPUTERS-TURN.
\ No newline at end of file
