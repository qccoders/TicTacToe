@@ -0,0 +1,230 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TTREPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Same permanent game history TICTACTOE writes to.
+           SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAMELOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMELOG-FILE.
+       01  GAMELOG-RECORD.
+           05 GL-DATE PIC X(10).
+           05 FILLER PIC X.
+           05 GL-TIME PIC X(8).
+           05 FILLER PIC X.
+           05 GL-WINNER PIC X.
+           05 FILLER PIC X.
+           05 GL-MOVES PIC 9(3).
+           05 FILLER PIC X.
+           05 GL-PLAYER-X PIC X(10).
+           05 FILLER PIC X.
+           05 GL-PLAYER-O PIC X(10).
+       WORKING-STORAGE SECTION.
+           01 GAMELOG-STATUS PIC XX.
+
+      * Which report the user asked for.
+           01 REPORT-MODE PIC 9 VALUE 1.
+               88 SUMMARY-MODE VALUE 1.
+               88 LEADERBOARD-MODE VALUE 2.
+           01 REPORT-MODE-INPUT PIC X.
+
+      * Running totals accumulated while the log is read.
+           01 TOTAL-GAMES PIC 9(6) VALUE 0.
+           01 X-WINS PIC 9(6) VALUE 0.
+           01 O-WINS PIC 9(6) VALUE 0.
+           01 DRAWS PIC 9(6) VALUE 0.
+           01 TOTAL-MOVES PIC 9(9) VALUE 0.
+           01 AVERAGE-MOVES PIC 9(5)V99 VALUE 0.
+           01 AVERAGE-MOVES-DISPLAY PIC ZZZZ9.99.
+
+      * Per-player win/loss/draw totals, built up as GAMELOG is read so
+      * TTREPORT can settle who's actually winning, not just which mark
+      * is. Sized generously for an office-sized roster.
+           01 PLAYER-TABLE.
+               05 PLAYER-ENTRY OCCURS 50 TIMES INDEXED BY PLIDX.
+                   10 PLAYER-NAME PIC X(10).
+                   10 PLAYER-WINS PIC 9(4).
+                   10 PLAYER-LOSSES PIC 9(4).
+                   10 PLAYER-DRAWS PIC 9(4).
+           01 PLAYER-COUNT PIC 99 VALUE 0.
+           01 PLAYER-LOOKUP-NAME PIC X(10).
+           01 FOUND-IDX PIC 99.
+           01 BEST-IDX PIC 99.
+           01 PLJDX PIC 99.
+           01 SWAP-ENTRY.
+               05 SWAP-NAME PIC X(10).
+               05 SWAP-WINS PIC 9(4).
+               05 SWAP-LOSSES PIC 9(4).
+               05 SWAP-DRAWS PIC 9(4).
+       PROCEDURE DIVISION.
+           DISPLAY "Select a report - 1=Summary, 2=Player Leaderboard:
+      -        " " WITH NO ADVANCING
+           ACCEPT REPORT-MODE-INPUT FROM CONSOLE
+           MOVE 1 TO REPORT-MODE
+           IF REPORT-MODE-INPUT = "2"
+               MOVE 2 TO REPORT-MODE
+           END-IF
+
+           OPEN INPUT GAMELOG-FILE
+           IF GAMELOG-STATUS NOT = "00"
+               DISPLAY "No game history found - GAMELOG.DAT is missing o
+      -            "r empty."
+           ELSE
+               READ GAMELOG-FILE
+               PERFORM WITH TEST BEFORE UNTIL GAMELOG-STATUS NOT = "00"
+                   PERFORM TALLY-GAME
+                   READ GAMELOG-FILE
+               END-PERFORM
+               CLOSE GAMELOG-FILE
+               IF LEADERBOARD-MODE
+                   PERFORM SORT-LEADERBOARD
+                   PERFORM PRINT-LEADERBOARD
+               ELSE
+                   PERFORM PRINT-REPORT
+               END-IF
+           END-IF
+           GOBACK.
+
+           TALLY-GAME.
+           ADD 1 TO TOTAL-GAMES
+           ADD GL-MOVES TO TOTAL-MOVES
+           EVALUATE GL-WINNER
+               WHEN "X"
+                   ADD 1 TO X-WINS
+               WHEN "O"
+                   ADD 1 TO O-WINS
+               WHEN "Z"
+                   ADD 1 TO DRAWS
+           END-EVALUATE
+           PERFORM TALLY-PLAYER-RESULTS.
+
+           TALLY-PLAYER-RESULTS.
+           IF GL-PLAYER-X = GL-PLAYER-O
+      * Self-play (e.g. batch mode, where both marks are "BATCH") is
+      * one player, not two - crediting the same table entry for both
+      * sides of the same game would count a decisive game as a
+      * self-cancelling win/loss and a draw as two draws.
+               MOVE GL-PLAYER-X TO PLAYER-LOOKUP-NAME
+               PERFORM FIND-OR-ADD-PLAYER
+               IF FOUND-IDX > 0
+                   EVALUATE GL-WINNER
+                       WHEN "X"
+                           ADD 1 TO PLAYER-WINS(FOUND-IDX)
+                       WHEN "O"
+                           ADD 1 TO PLAYER-WINS(FOUND-IDX)
+                       WHEN "Z"
+                           ADD 1 TO PLAYER-DRAWS(FOUND-IDX)
+                   END-EVALUATE
+               END-IF
+           ELSE
+               EVALUATE GL-WINNER
+                   WHEN "X"
+                       MOVE GL-PLAYER-X TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-WINS(FOUND-IDX)
+                       END-IF
+                       MOVE GL-PLAYER-O TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-LOSSES(FOUND-IDX)
+                       END-IF
+                   WHEN "O"
+                       MOVE GL-PLAYER-O TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-WINS(FOUND-IDX)
+                       END-IF
+                       MOVE GL-PLAYER-X TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-LOSSES(FOUND-IDX)
+                       END-IF
+                   WHEN "Z"
+                       MOVE GL-PLAYER-X TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-DRAWS(FOUND-IDX)
+                       END-IF
+                       MOVE GL-PLAYER-O TO PLAYER-LOOKUP-NAME
+                       PERFORM FIND-OR-ADD-PLAYER
+                       IF FOUND-IDX > 0
+                           ADD 1 TO PLAYER-DRAWS(FOUND-IDX)
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+           FIND-OR-ADD-PLAYER.
+           MOVE 0 TO FOUND-IDX
+           PERFORM VARYING PLIDX FROM 1 BY 1 UNTIL PLIDX > PLAYER-COUNT
+               IF PLAYER-NAME(PLIDX) = PLAYER-LOOKUP-NAME
+                   MOVE PLIDX TO FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF FOUND-IDX = 0
+               IF PLAYER-COUNT < 50
+                   ADD 1 TO PLAYER-COUNT
+                   MOVE PLAYER-COUNT TO FOUND-IDX
+                   MOVE PLAYER-LOOKUP-NAME TO PLAYER-NAME(FOUND-IDX)
+                   MOVE 0 TO PLAYER-WINS(FOUND-IDX)
+                   MOVE 0 TO PLAYER-LOSSES(FOUND-IDX)
+                   MOVE 0 TO PLAYER-DRAWS(FOUND-IDX)
+               ELSE
+                   DISPLAY "Leaderboard is full (50 players) - "
+                       PLAYER-LOOKUP-NAME " left out of the totals."
+               END-IF
+           END-IF.
+
+           SORT-LEADERBOARD.
+           PERFORM VARYING PLIDX FROM 1 BY 1 UNTIL PLIDX >= PLAYER-COUNT
+               MOVE PLIDX TO BEST-IDX
+               PERFORM VARYING PLJDX FROM PLIDX BY 1
+                   UNTIL PLJDX > PLAYER-COUNT
+                   IF PLAYER-WINS(PLJDX) > PLAYER-WINS(BEST-IDX)
+                       MOVE PLJDX TO BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF BEST-IDX NOT = PLIDX
+                   PERFORM SWAP-PLAYER-ENTRIES
+               END-IF
+           END-PERFORM.
+
+           SWAP-PLAYER-ENTRIES.
+           MOVE PLAYER-ENTRY(PLIDX) TO SWAP-ENTRY
+           MOVE PLAYER-ENTRY(BEST-IDX) TO PLAYER-ENTRY(PLIDX)
+           MOVE SWAP-ENTRY TO PLAYER-ENTRY(BEST-IDX).
+
+           PRINT-LEADERBOARD.
+           DISPLAY X'0C'
+           DISPLAY "QC CODERS' TIC-TAC-TOE - PLAYER LEADERBOARD"
+           DISPLAY " "
+           DISPLAY "PLAYER      WINS LOSSES DRAWS"
+           PERFORM VARYING PLIDX FROM 1 BY 1 UNTIL PLIDX > PLAYER-COUNT
+               DISPLAY PLAYER-NAME(PLIDX) " " PLAYER-WINS(PLIDX)
+                   "   " PLAYER-LOSSES(PLIDX) "   " PLAYER-DRAWS(PLIDX)
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "*** End of report ***"
+           DISPLAY X'0C'.
+
+           PRINT-REPORT.
+           IF TOTAL-GAMES > 0
+               COMPUTE AVERAGE-MOVES ROUNDED = TOTAL-MOVES / TOTAL-GAMES
+           END-IF
+           MOVE AVERAGE-MOVES TO AVERAGE-MOVES-DISPLAY
+           DISPLAY X'0C'
+           DISPLAY "QC CODERS' TIC-TAC-TOE - GAME HISTORY SUMMARY"
+           DISPLAY " "
+           DISPLAY "Total games played  . . . . . . : " TOTAL-GAMES
+           DISPLAY "Wins for X  . . . . . . . . . . : " X-WINS
+           DISPLAY "Wins for O  . . . . . . . . . . : " O-WINS
+           DISPLAY "Draws . . . . . . . . . . . . . : " DRAWS
+           DISPLAY "Average moves per game  . . . . : "
+               AVERAGE-MOVES-DISPLAY
+           DISPLAY " "
+           DISPLAY "*** End of report ***"
+           DISPLAY X'0C'.
+       END PROGRAM TTREPORT.
